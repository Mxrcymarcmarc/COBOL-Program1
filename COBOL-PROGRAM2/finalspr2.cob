@@ -8,6 +8,41 @@
            SELECT GSYSTEM-OUT ASSIGN TO "GSYS-OUT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-MASTER-STATUS.
+
+           SELECT GSTUDENT-OUT ASSIGN TO "GSTUD-OUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GSTUDENT-OUT-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO "HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT TREND-FILE ASSIGN TO "GTREND-OUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HONORS-FILE ASSIGN TO "GHONOR-OUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HONORS-FILE-STATUS.
+
+           SELECT FAILING-FILE ASSIGN TO "GFAIL-OUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FAILING-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "GEXCPT-OUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  GSYSTEM-OUT
@@ -15,6 +50,103 @@
            DATA RECORD IS PRINT-REC.
        01  PRINT-REC PIC X(250).
 
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS STUDENT-MASTER-REC.
+       01  STUDENT-MASTER-REC.
+           02 SM-STUDENT-ID       PIC X(9).
+           02 FILLER              PIC X(1).
+           02 SM-STUDENT-NAME     PIC X(25).
+           02 FILLER              PIC X(1).
+           02 SM-YEAR-LEVEL       PIC 9(1).
+           02 FILLER              PIC X(1).
+           02 SM-PRELIM           PIC 999V99.
+           02 FILLER              PIC X(1).
+           02 SM-MIDTERM          PIC 999V99.
+           02 FILLER              PIC X(1).
+           02 SM-FINAL            PIC 999V99.
+           02 FILLER              PIC X(25).
+
+       FD  GSTUDENT-OUT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS GSTUDENT-PRINT-REC.
+       01  GSTUDENT-PRINT-REC PIC X(150).
+
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CONTROL-REC.
+       01  CONTROL-REC.
+           02 CTL-YEAR-LEVEL-IN    PIC 9(1).
+           02 FILLER               PIC X(1).
+           02 CTL-PASS-THRESH-IN   PIC 999V99.
+           02 FILLER               PIC X(1).
+           02 CTL-DEAN-THRESH-IN   PIC 999V99.
+           02 FILLER               PIC X(1).
+           02 CTL-WT-PRELIM-IN     PIC 999.
+           02 FILLER               PIC X(1).
+           02 CTL-WT-MIDTERM-IN    PIC 999.
+           02 FILLER               PIC X(1).
+           02 CTL-WT-FINAL-IN      PIC 999.
+           02 FILLER               PIC X(1).
+           02 CTL-TERM-TAG-IN      PIC X(6).
+           02 FILLER               PIC X(20).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RESTART-REC.
+       01  RESTART-REC.
+           02 RS-LAST-STUDENT-ID   PIC X(9).
+           02 FILLER               PIC X(1).
+           02 RS-COMPLETE-SWITCH   PIC X(1).
+           02 FILLER               PIC X(1).
+           02 RS-ENTRY OCCURS 4.
+              03 RS-STUDENTS       PIC 9(3).
+              03 RS-SUM-PRELIM     PIC 9(6)V99.
+              03 RS-SUM-MIDTERM    PIC 9(6)V99.
+              03 RS-SUM-FINAL      PIC 9(6)V99.
+              03 RS-SUM-AVERAGE    PIC 9(6)V99.
+              03 RS-PASS-COUNT     PIC 9(3).
+              03 RS-FAIL-COUNT     PIC 9(3).
+           02 RS-EXCEPT-HDR-SWITCH  PIC X(1).
+           02 RS-FAILING-HDR-SWITCH PIC X(1).
+           02 RS-HONORS-HDR-SWITCH  PIC X(1).
+           02 FILLER               PIC X(17).
+
+       FD  HISTORY-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS HISTORY-REC.
+       01  HISTORY-REC.
+           02 HIST-YEAR-LEVEL      PIC 9(1).
+           02 FILLER               PIC X(1).
+           02 HIST-YEAR-NAME       PIC X(15).
+           02 FILLER               PIC X(1).
+           02 HIST-TERM-TAG        PIC X(6).
+           02 FILLER               PIC X(1).
+           02 HIST-AVERAGE         PIC 999V99.
+           02 FILLER               PIC X(1).
+           02 HIST-RUN-DATE        PIC 9(8).
+           02 FILLER               PIC X(20).
+
+       FD  TREND-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS TREND-PRINT-REC.
+       01  TREND-PRINT-REC PIC X(150).
+
+       FD  HONORS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS HONORS-PRINT-REC.
+       01  HONORS-PRINT-REC PIC X(150).
+
+       FD  FAILING-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS FAILING-PRINT-REC.
+       01  FAILING-PRINT-REC PIC X(150).
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS EXCEPT-PRINT-REC.
+       01  EXCEPT-PRINT-REC PIC X(150).
+
        WORKING-STORAGE SECTION.
        01  HEADER1.
            02 FILLER PIC X(50) VALUE SPACES.
@@ -85,7 +217,15 @@
            02 FILLER           PIC X(15) VALUE "TOTAL".
            02 FILLER           PIC X(17) VALUE SPACES.
            02 TOT-STUDENTS     PIC ZZ9.
-           02 FILLER           PIC X(92) VALUE SPACES.
+           02 FILLER           PIC X(14) VALUE SPACES.
+           02 TOT-PRELIM       PIC ZZ9.99.
+           02 FILLER           PIC X(14) VALUE SPACES.
+           02 TOT-MIDTERM      PIC ZZ9.99.
+           02 FILLER           PIC X(14) VALUE SPACES.
+           02 TOT-FINAL        PIC ZZ9.99.
+           02 FILLER           PIC X(14) VALUE SPACES.
+           02 TOT-AVERAGE      PIC ZZ9.99.
+           02 FILLER           PIC X(12) VALUE SPACES.
            02 TOT-PASSED       PIC ZZ9.
            02 FILLER           PIC X(12) VALUE SPACES.
            02 TOT-FAILED       PIC ZZ9.
@@ -121,9 +261,178 @@
               03 SUM-AVERAGE  PIC 9(6)V99   VALUE 0.
               03 PASS-COUNT   PIC 9(3)      VALUE 0.
               03 FAIL-COUNT   PIC 9(3)      VALUE 0.
+              03 GSTUD-HDR-SWITCH PIC X(1)  VALUE "N".
+                 88 GSTUD-HDR-WRITTEN       VALUE "Y".
+
+       01  CTL-TABLE.
+           02 CTL-ENTRY OCCURS 4.
+              03 CTL-PASS-THRESHOLD  PIC 999V99  VALUE 75.
+              03 CTL-DEAN-THRESHOLD  PIC 999V99  VALUE 90.
+              03 CTL-WT-PRELIM       PIC 999     VALUE 33.
+              03 CTL-WT-MIDTERM      PIC 999     VALUE 33.
+              03 CTL-WT-FINAL        PIC 999     VALUE 34.
+              03 CTL-TERM-TAG        PIC X(6)    VALUE "UNSPEC".
+
+       01  PRIOR-TABLE.
+           02 PRIOR-ENTRY OCCURS 4.
+              03 PRIOR-AVERAGE       PIC 999V99  VALUE 0.
+              03 PRIOR-TERM-TAG      PIC X(6)    VALUE SPACES.
+              03 PRIOR-FOUND-SW      PIC X(1)    VALUE "N".
+                 88 PRIOR-FOUND                  VALUE "Y".
+
+       01  GSTUD-YEAR-HEADING.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 GSTUD-YEAR-OUT     PIC X(15).
+           02 FILLER             PIC X(10) VALUE " ROSTER".
+
+       01  GSTUD-HDR-LINE2.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(11) VALUE "STUDENT ID".
+           02 FILLER             PIC X(4)  VALUE SPACES.
+           02 FILLER             PIC X(25) VALUE "NAME".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "PRELIM".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "MIDTERM".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "FINAL".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "AVERAGE".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(6)  VALUE "STATUS".
+
+       01  GSTUD-DETAIL-LINE.
+           02 FILLER             PIC X(7)  VALUE SPACES.
+           02 GSTUD-ID-OUT       PIC X(9).
+           02 FILLER             PIC X(6)  VALUE SPACES.
+           02 GSTUD-NAME-OUT     PIC X(25).
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 GSTUD-PRELIM-OUT   PIC ZZ9.99.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 GSTUD-MIDTERM-OUT  PIC ZZ9.99.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 GSTUD-FINAL-OUT    PIC ZZ9.99.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 GSTUD-AVERAGE-OUT  PIC ZZ9.99.
+           02 FILLER             PIC X(6)  VALUE SPACES.
+           02 GSTUD-STATUS-OUT   PIC X(4).
+
+       01  EXCEPT-HDR-LINE1.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(30) VALUE "GRADE EXCEPTIONS".
+       01  EXCEPT-HDR-LINE2.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(15) VALUE "YEAR LEVEL".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "STUDENT ID".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(25) VALUE "NAME".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "PRELIM".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "MIDTERM".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "FINAL".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(20) VALUE "REASON".
+       01  EXCEPT-DETAIL-LINE.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 EXCEPT-YEAR-OUT    PIC X(15).
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 EXCEPT-ID-OUT      PIC X(9).
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 EXCEPT-NAME-OUT    PIC X(25).
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 EXCEPT-PRELIM-OUT  PIC ZZ9.99.
+           02 FILLER             PIC X(6)  VALUE SPACES.
+           02 EXCEPT-MIDTERM-OUT PIC ZZ9.99.
+           02 FILLER             PIC X(6)  VALUE SPACES.
+           02 EXCEPT-FINAL-OUT   PIC ZZ9.99.
+           02 FILLER             PIC X(6)  VALUE SPACES.
+           02 EXCEPT-REASON-OUT  PIC X(20).
+
+       01  FAILING-HDR-LINE1.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(30) VALUE "FAILING STUDENTS".
+       01  FAILING-HDR-LINE2.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(15) VALUE "YEAR LEVEL".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "STUDENT ID".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "PRELIM".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "MIDTERM".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "FINAL".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "AVERAGE".
+       01  FAILING-DETAIL-LINE.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FAIL-YEAR-OUT      PIC X(15).
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FAIL-ID-OUT        PIC X(9).
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FAIL-PRELIM-OUT    PIC ZZ9.99.
+           02 FILLER             PIC X(6)  VALUE SPACES.
+           02 FAIL-MIDTERM-OUT   PIC ZZ9.99.
+           02 FILLER             PIC X(6)  VALUE SPACES.
+           02 FAIL-FINAL-OUT     PIC ZZ9.99.
+           02 FILLER             PIC X(6)  VALUE SPACES.
+           02 FAIL-AVERAGE-OUT   PIC ZZ9.99.
+
+       01  HONORS-HDR-LINE1.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(24) VALUE "HONORS ROLL".
+       01  HONORS-HDR-LINE2.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(15) VALUE "YEAR LEVEL".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "STUDENT ID".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(25) VALUE "NAME".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "AVERAGE".
+       01  HONORS-DETAIL-LINE.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 HONORS-YEAR-OUT    PIC X(15).
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 HONORS-ID-OUT      PIC X(9).
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 HONORS-NAME-OUT    PIC X(25).
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 HONORS-AVERAGE-OUT PIC ZZ9.99.
+
+       01  TREND-HDR-LINE1.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(24) VALUE "TERM COMPARISON".
+       01  TREND-HDR-LINE2.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(15) VALUE "YEAR LEVEL".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(6)  VALUE "TERM".
+           02 FILLER             PIC X(9)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "AVERAGE".
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(6)  VALUE "TERM".
+           02 FILLER             PIC X(9)  VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "AVERAGE".
+           02 FILLER             PIC X(3)  VALUE SPACES.
+           02 FILLER             PIC X(5)  VALUE "TREND".
+       01  TREND-DETAIL-LINE.
+           02 FILLER               PIC X(5)  VALUE SPACES.
+           02 TREND-YEAR-OUT       PIC X(15).
+           02 FILLER               PIC X(5)  VALUE SPACES.
+           02 TREND-THIS-TERM-OUT  PIC X(6).
+           02 FILLER               PIC X(9)  VALUE SPACES.
+           02 TREND-THIS-AVG-OUT   PIC ZZ9.99.
+           02 FILLER               PIC X(5)  VALUE SPACES.
+           02 TREND-LAST-TERM-OUT  PIC X(6).
+           02 FILLER               PIC X(9)  VALUE SPACES.
+           02 TREND-LAST-AVG-OUT   PIC ZZ9.99.
+           02 FILLER               PIC X(3)  VALUE SPACES.
+           02 TREND-DIRECTION-OUT  PIC X(4).
 
-       77  WS-STUDENT-COUNT    PIC 9(3)    VALUE 0.
-       77  WS-STUDENT-IDX      PIC 9(3)    VALUE 0.
        77  WS-PRELIM           PIC 999V99  VALUE 0.
        77  WS-MIDTERM          PIC 999V99  VALUE 0.
        77  WS-FINAL            PIC 999V99  VALUE 0.
@@ -135,16 +444,85 @@
        77  GRAND-STUDENTS      PIC 9(5)    VALUE 0.
        77  GRAND-PASSED        PIC 9(5)    VALUE 0.
        77  GRAND-FAILED        PIC 9(5)    VALUE 0.
+       77  GRAND-SUM-PRELIM    PIC 9(7)V99 VALUE 0.
+       77  GRAND-SUM-MIDTERM   PIC 9(7)V99 VALUE 0.
+       77  GRAND-SUM-FINAL     PIC 9(7)V99 VALUE 0.
+       77  GRAND-SUM-AVERAGE   PIC 9(7)V99 VALUE 0.
        77  Y-SUB               PIC 9       VALUE 1.
+       77  WS-STUDENT-MASTER-STATUS PIC X(2) VALUE "00".
+       77  WS-EOF-SWITCH        PIC X      VALUE "N".
+           88 WS-EOF                       VALUE "Y".
+
+       77  WS-GRADE-VALID-SWITCH PIC X     VALUE "Y".
+           88 WS-GRADE-VALID              VALUE "Y".
+           88 WS-GRADE-INVALID            VALUE "N".
+       77  WS-INVALID-REASON    PIC X(20)  VALUE SPACES.
+
+       77  WS-RUN-DATE          PIC 9(8)   VALUE 0.
+
+       77  WS-CONTROL-FILE-STATUS PIC X(2) VALUE "00".
+       77  WS-RESTART-FILE-STATUS PIC X(2) VALUE "00".
+       77  WS-HISTORY-FILE-STATUS PIC X(2) VALUE "00".
+       77  WS-GSTUDENT-OUT-STATUS PIC X(2) VALUE "00".
+       77  WS-FAILING-FILE-STATUS PIC X(2) VALUE "00".
+       77  WS-HONORS-FILE-STATUS  PIC X(2) VALUE "00".
+       77  WS-EXCEPTION-FILE-STATUS PIC X(2) VALUE "00".
+
+       77  WS-CONTROL-EOF-SWITCH PIC X     VALUE "N".
+           88 WS-CONTROL-EOF               VALUE "Y".
+       77  WS-HISTORY-EOF-SWITCH PIC X     VALUE "N".
+           88 WS-HISTORY-EOF               VALUE "Y".
+
+       77  WS-RESTART-FOUND-SWITCH PIC X   VALUE "N".
+           88 WS-RESTART-FOUND             VALUE "Y".
+       77  WS-RESUME-ANSWER      PIC X     VALUE "N".
+           88 WS-RESUME-YES               VALUE "Y" "y".
+       77  WS-AUTO-RESUME-SWITCH PIC X     VALUE "N".
+           88 WS-AUTO-RESUME               VALUE "Y" "y".
+       77  WS-SKIP-SWITCH        PIC X     VALUE "N".
+           88 WS-SKIPPING                  VALUE "Y".
+       77  WS-SKIP-UNTIL-ID      PIC X(9)  VALUE SPACES.
+
+       77  WS-EXCEPT-HDR-SWITCH  PIC X     VALUE "N".
+           88 WS-EXCEPT-HDR-WRITTEN        VALUE "Y".
+       77  WS-FAILING-HDR-SWITCH PIC X     VALUE "N".
+           88 WS-FAILING-HDR-WRITTEN       VALUE "Y".
+       77  WS-HONORS-HDR-SWITCH  PIC X     VALUE "N".
+           88 WS-HONORS-HDR-WRITTEN        VALUE "Y".
 
        PROCEDURE DIVISION.
            PERFORM INIT-YEAR-NAMES.
+           PERFORM ZERO-YEAR-TOTALS.
+           PERFORM LOAD-CONTROL-PARAMETERS.
+           PERFORM LOAD-PRIOR-TERM-HISTORY.
+           PERFORM CHECK-FOR-RESTART.
+           OPEN INPUT STUDENT-MASTER.
+           IF WS-STUDENT-MASTER-STATUS NOT = "00"
+               DISPLAY "STUDENT MASTER FILE COULD NOT BE OPENED - "
+                       "STATUS " WS-STUDENT-MASTER-STATUS
+               DISPLAY "RUN ABORTED"
+               STOP RUN RETURNING 1
+           END-IF
+           PERFORM OPEN-STUDENT-REPORT-FILES.
            PERFORM COLLECT-DATA.
+           CLOSE STUDENT-MASTER.
+           CLOSE GSTUDENT-OUT.
+           CLOSE FAILING-FILE.
+           CLOSE HONORS-FILE.
+           CLOSE EXCEPTION-FILE.
+           IF WS-SKIPPING
+               DISPLAY "RESTART CHECKPOINT STUDENT ID " WS-SKIP-UNTIL-ID
+               DISPLAY "WAS NOT FOUND IN STUDENT MASTER - RUN ABORTED"
+               STOP RUN RETURNING 1
+           END-IF
            OPEN OUTPUT GSYSTEM-OUT.
            PERFORM WRITE-HEADERS.
            PERFORM WRITE-DETAIL-LINES.
            PERFORM WRITE-TOTAL-LINE.
            CLOSE GSYSTEM-OUT.
+           PERFORM WRITE-TREND-REPORT.
+           PERFORM SAVE-TERM-HISTORY.
+           PERFORM MARK-RUN-COMPLETE.
            STOP RUN.
 
        INIT-YEAR-NAMES.
@@ -156,52 +534,363 @@
                MOVE YEAR-NAME-VALUE(Y-SUB) TO YEAR-NAME(Y-SUB)
            END-PERFORM.
 
-       COLLECT-DATA.
+       ZERO-YEAR-TOTALS.
            PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > 4
-               DISPLAY SPACES
-               DISPLAY "=================================="
-               DISPLAY "  " YEAR-NAME-VALUE(Y-SUB)
-               DISPLAY "=================================="
-               DISPLAY "Number of students: "
-                   WITH NO ADVANCING
-               ACCEPT WS-STUDENT-COUNT
-               MOVE WS-STUDENT-COUNT TO STUDENTS(Y-SUB)
                MOVE 0 TO SUM-PRELIM(Y-SUB) SUM-MIDTERM(Y-SUB)
                          SUM-FINAL(Y-SUB) SUM-AVERAGE(Y-SUB)
+                         STUDENTS(Y-SUB)
                          PASS-COUNT(Y-SUB) FAIL-COUNT(Y-SUB)
-               IF WS-STUDENT-COUNT > 0
-                   PERFORM VARYING WS-STUDENT-IDX FROM 1 BY 1
-                           UNTIL WS-STUDENT-IDX > WS-STUDENT-COUNT
-                       DISPLAY SPACES
-                       DISPLAY "  Student #" WS-STUDENT-IDX
-                       DISPLAY "  -----------"
-                       DISPLAY "    Prelim grade:  "
-                           WITH NO ADVANCING
-                       ACCEPT WS-PRELIM
-                       DISPLAY "    Midterm grade: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-MIDTERM
-                       DISPLAY "    Final grade:   "
-                           WITH NO ADVANCING
-                       ACCEPT WS-FINAL
-                       COMPUTE WS-AVG ROUNDED =
-                               (WS-PRELIM + WS-MIDTERM + WS-FINAL) / 3
-                       ADD WS-PRELIM TO SUM-PRELIM(Y-SUB)
-                       ADD WS-MIDTERM TO SUM-MIDTERM(Y-SUB)
-                       ADD WS-FINAL TO SUM-FINAL(Y-SUB)
-                       ADD WS-AVG TO SUM-AVERAGE(Y-SUB)
-                       IF WS-AVG >= 75
-                           ADD 1 TO PASS-COUNT(Y-SUB)
+           END-PERFORM.
+
+       LOAD-CONTROL-PARAMETERS.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END SET WS-CONTROL-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-CONTROL-EOF
+                   IF CTL-YEAR-LEVEL-IN >= 1 AND CTL-YEAR-LEVEL-IN <= 4
+                       IF CTL-WT-PRELIM-IN + CTL-WT-MIDTERM-IN
+                          + CTL-WT-FINAL-IN = 100
+                           MOVE CTL-PASS-THRESH-IN TO
+                                CTL-PASS-THRESHOLD(CTL-YEAR-LEVEL-IN)
+                           MOVE CTL-DEAN-THRESH-IN TO
+                                CTL-DEAN-THRESHOLD(CTL-YEAR-LEVEL-IN)
+                           MOVE CTL-WT-PRELIM-IN TO
+                                CTL-WT-PRELIM(CTL-YEAR-LEVEL-IN)
+                           MOVE CTL-WT-MIDTERM-IN TO
+                                CTL-WT-MIDTERM(CTL-YEAR-LEVEL-IN)
+                           MOVE CTL-WT-FINAL-IN TO
+                                CTL-WT-FINAL(CTL-YEAR-LEVEL-IN)
+                           MOVE CTL-TERM-TAG-IN TO
+                                CTL-TERM-TAG(CTL-YEAR-LEVEL-IN)
                        ELSE
-                           ADD 1 TO FAIL-COUNT(Y-SUB)
+                           DISPLAY "CONTROL RECORD REJECTED - WEIGHTS "
+                                   "DO NOT SUM TO 100 FOR YEAR LEVEL: "
+                                   CTL-YEAR-LEVEL-IN
+                       END-IF
+                   ELSE
+                       DISPLAY "CONTROL RECORD REJECTED - INVALID YEAR "
+                               "LEVEL: " CTL-YEAR-LEVEL-IN
+                   END-IF
+                   READ CONTROL-FILE
+                       AT END SET WS-CONTROL-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       LOAD-PRIOR-TERM-HISTORY.
+           OPEN INPUT HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS = "00"
+               READ HISTORY-FILE
+                   AT END SET WS-HISTORY-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-HISTORY-EOF
+                   IF HIST-TERM-TAG NOT = CTL-TERM-TAG(HIST-YEAR-LEVEL)
+                       MOVE HIST-AVERAGE TO
+                            PRIOR-AVERAGE(HIST-YEAR-LEVEL)
+                       MOVE HIST-TERM-TAG TO
+                            PRIOR-TERM-TAG(HIST-YEAR-LEVEL)
+                       SET PRIOR-FOUND(HIST-YEAR-LEVEL) TO TRUE
+                   END-IF
+                   READ HISTORY-FILE
+                       AT END SET WS-HISTORY-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END MOVE "N" TO WS-RESTART-FOUND-SWITCH
+               END-READ
+               IF WS-RESTART-FILE-STATUS = "00"
+                   AND RS-COMPLETE-SWITCH = "N"
+                   SET WS-RESTART-FOUND TO TRUE
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF
+           IF WS-RESTART-FOUND
+               DISPLAY "RESTART DATA FOUND - LAST STUDENT PROCESSED: "
+                       RS-LAST-STUDENT-ID
+               ACCEPT WS-AUTO-RESUME-SWITCH
+                   FROM ENVIRONMENT "PROGRAM2-AUTO-RESUME"
+               IF WS-AUTO-RESUME
+                   DISPLAY "PROGRAM2-AUTO-RESUME SET - RESUMING "
+                           "WITHOUT OPERATOR PROMPT"
+                   MOVE "Y" TO WS-RESUME-ANSWER
+               ELSE
+                   DISPLAY "RESUME FROM LAST CHECKPOINT (Y/N)? "
+                   ACCEPT WS-RESUME-ANSWER
+               END-IF
+               IF WS-RESUME-YES
+                   MOVE RS-LAST-STUDENT-ID TO WS-SKIP-UNTIL-ID
+                   SET WS-SKIPPING TO TRUE
+                   MOVE RS-EXCEPT-HDR-SWITCH  TO WS-EXCEPT-HDR-SWITCH
+                   MOVE RS-FAILING-HDR-SWITCH TO WS-FAILING-HDR-SWITCH
+                   MOVE RS-HONORS-HDR-SWITCH  TO WS-HONORS-HDR-SWITCH
+                   PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > 4
+                       MOVE RS-STUDENTS(Y-SUB)    TO STUDENTS(Y-SUB)
+                       MOVE RS-SUM-PRELIM(Y-SUB)  TO SUM-PRELIM(Y-SUB)
+                       MOVE RS-SUM-MIDTERM(Y-SUB) TO SUM-MIDTERM(Y-SUB)
+                       MOVE RS-SUM-FINAL(Y-SUB)   TO SUM-FINAL(Y-SUB)
+                       MOVE RS-SUM-AVERAGE(Y-SUB) TO SUM-AVERAGE(Y-SUB)
+                       MOVE RS-PASS-COUNT(Y-SUB)  TO PASS-COUNT(Y-SUB)
+                       MOVE RS-FAIL-COUNT(Y-SUB)  TO FAIL-COUNT(Y-SUB)
+                       IF STUDENTS(Y-SUB) > 0
+                           SET GSTUD-HDR-WRITTEN(Y-SUB) TO TRUE
                        END-IF
                    END-PERFORM
                END-IF
-               ADD WS-STUDENT-COUNT TO GRAND-STUDENTS
-               ADD PASS-COUNT(Y-SUB) TO GRAND-PASSED
-               ADD FAIL-COUNT(Y-SUB) TO GRAND-FAILED
+           END-IF.
+
+       OPEN-STUDENT-REPORT-FILES.
+           IF WS-RESUME-YES
+               OPEN EXTEND GSTUDENT-OUT
+               IF WS-GSTUDENT-OUT-STATUS NOT = "00"
+                   OPEN OUTPUT GSTUDENT-OUT
+                   PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > 4
+                       MOVE "N" TO GSTUD-HDR-SWITCH(Y-SUB)
+                   END-PERFORM
+               END-IF
+               OPEN EXTEND FAILING-FILE
+               IF WS-FAILING-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT FAILING-FILE
+                   MOVE "N" TO WS-FAILING-HDR-SWITCH
+               END-IF
+               OPEN EXTEND HONORS-FILE
+               IF WS-HONORS-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT HONORS-FILE
+                   MOVE "N" TO WS-HONORS-HDR-SWITCH
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT EXCEPTION-FILE
+                   MOVE "N" TO WS-EXCEPT-HDR-SWITCH
+               END-IF
+           ELSE
+               OPEN OUTPUT GSTUDENT-OUT
+               OPEN OUTPUT FAILING-FILE
+               OPEN OUTPUT HONORS-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+       WRITE-RESTART-CHECKPOINT.
+           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > 4
+               MOVE STUDENTS(Y-SUB)    TO RS-STUDENTS(Y-SUB)
+               MOVE SUM-PRELIM(Y-SUB)  TO RS-SUM-PRELIM(Y-SUB)
+               MOVE SUM-MIDTERM(Y-SUB) TO RS-SUM-MIDTERM(Y-SUB)
+               MOVE SUM-FINAL(Y-SUB)   TO RS-SUM-FINAL(Y-SUB)
+               MOVE SUM-AVERAGE(Y-SUB) TO RS-SUM-AVERAGE(Y-SUB)
+               MOVE PASS-COUNT(Y-SUB)  TO RS-PASS-COUNT(Y-SUB)
+               MOVE FAIL-COUNT(Y-SUB)  TO RS-FAIL-COUNT(Y-SUB)
+           END-PERFORM
+           MOVE WS-EXCEPT-HDR-SWITCH  TO RS-EXCEPT-HDR-SWITCH
+           MOVE WS-FAILING-HDR-SWITCH TO RS-FAILING-HDR-SWITCH
+           MOVE WS-HONORS-HDR-SWITCH  TO RS-HONORS-HDR-SWITCH
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-REC
+           CLOSE RESTART-FILE.
+
+       CHECKPOINT-YEAR-TABLE.
+           MOVE SPACES TO RESTART-REC
+           MOVE SM-STUDENT-ID TO RS-LAST-STUDENT-ID
+           MOVE "N" TO RS-COMPLETE-SWITCH
+           PERFORM WRITE-RESTART-CHECKPOINT.
+
+       MARK-RUN-COMPLETE.
+           MOVE SPACES TO RESTART-REC
+           MOVE SPACES TO RS-LAST-STUDENT-ID
+           MOVE "Y" TO RS-COMPLETE-SWITCH
+           PERFORM WRITE-RESTART-CHECKPOINT.
+
+       COLLECT-DATA.
+           READ STUDENT-MASTER
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-EOF
+               IF WS-SKIPPING
+                   IF SM-STUDENT-ID = WS-SKIP-UNTIL-ID
+                       MOVE "N" TO WS-SKIP-SWITCH
+                   END-IF
+               ELSE
+                   IF SM-YEAR-LEVEL >= 1 AND SM-YEAR-LEVEL <= 4
+                       MOVE SM-YEAR-LEVEL TO Y-SUB
+                       PERFORM PROCESS-STUDENT-RECORD
+                       PERFORM CHECKPOINT-YEAR-TABLE
+                   ELSE
+                       PERFORM WRITE-YEAR-EXCEPTION-LINE
+                       PERFORM CHECKPOINT-YEAR-TABLE
+                   END-IF
+               END-IF
+               READ STUDENT-MASTER
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > 4
+               ADD STUDENTS(Y-SUB)    TO GRAND-STUDENTS
+               ADD PASS-COUNT(Y-SUB)  TO GRAND-PASSED
+               ADD FAIL-COUNT(Y-SUB)  TO GRAND-FAILED
+               ADD SUM-PRELIM(Y-SUB)  TO GRAND-SUM-PRELIM
+               ADD SUM-MIDTERM(Y-SUB) TO GRAND-SUM-MIDTERM
+               ADD SUM-FINAL(Y-SUB)   TO GRAND-SUM-FINAL
+               ADD SUM-AVERAGE(Y-SUB) TO GRAND-SUM-AVERAGE
            END-PERFORM.
 
+       VALIDATE-STUDENT-GRADES.
+           SET WS-GRADE-VALID TO TRUE
+           IF WS-PRELIM > 100.00
+               SET WS-GRADE-INVALID TO TRUE
+               MOVE "PRELIM OUT OF RANGE" TO WS-INVALID-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF
+           IF WS-MIDTERM > 100.00
+               SET WS-GRADE-INVALID TO TRUE
+               MOVE "MIDTERM OUT OF RANGE" TO WS-INVALID-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF
+           IF WS-FINAL > 100.00
+               SET WS-GRADE-INVALID TO TRUE
+               MOVE "FINAL OUT OF RANGE" TO WS-INVALID-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       PROCESS-STUDENT-RECORD.
+           MOVE SM-PRELIM     TO WS-PRELIM
+           MOVE SM-MIDTERM    TO WS-MIDTERM
+           MOVE SM-FINAL      TO WS-FINAL
+           PERFORM VALIDATE-STUDENT-GRADES
+           IF WS-GRADE-VALID
+               IF NOT GSTUD-HDR-WRITTEN(Y-SUB)
+                   PERFORM WRITE-GSTUD-YEAR-HEADING
+                   SET GSTUD-HDR-WRITTEN(Y-SUB) TO TRUE
+               END-IF
+               COMPUTE WS-AVG ROUNDED =
+                       (WS-PRELIM  * CTL-WT-PRELIM(Y-SUB) +
+                        WS-MIDTERM * CTL-WT-MIDTERM(Y-SUB) +
+                        WS-FINAL   * CTL-WT-FINAL(Y-SUB)) / 100
+               ADD 1 TO STUDENTS(Y-SUB)
+               ADD WS-PRELIM TO SUM-PRELIM(Y-SUB)
+               ADD WS-MIDTERM TO SUM-MIDTERM(Y-SUB)
+               ADD WS-FINAL TO SUM-FINAL(Y-SUB)
+               ADD WS-AVG TO SUM-AVERAGE(Y-SUB)
+               IF WS-AVG >= CTL-PASS-THRESHOLD(Y-SUB)
+                   ADD 1 TO PASS-COUNT(Y-SUB)
+                   MOVE "PASS" TO GSTUD-STATUS-OUT
+               ELSE
+                   ADD 1 TO FAIL-COUNT(Y-SUB)
+                   MOVE "FAIL" TO GSTUD-STATUS-OUT
+                   PERFORM WRITE-FAILING-LINE
+               END-IF
+               IF WS-AVG >= CTL-DEAN-THRESHOLD(Y-SUB)
+                   PERFORM WRITE-HONORS-LINE
+               END-IF
+               PERFORM WRITE-GSTUD-DETAIL-LINE
+           END-IF.
+
+       WRITE-EXCEPTION-HEADER.
+           MOVE SPACES TO EXCEPT-PRINT-REC.
+           WRITE EXCEPT-PRINT-REC AFTER 1 LINE.
+           WRITE EXCEPT-PRINT-REC FROM EXCEPT-HDR-LINE1 AFTER 1 LINE.
+           WRITE EXCEPT-PRINT-REC FROM EXCEPT-HDR-LINE2 AFTER 1 LINE.
+           MOVE SPACES TO EXCEPT-PRINT-REC.
+           MOVE ALL "-" TO EXCEPT-PRINT-REC(6:100)
+           WRITE EXCEPT-PRINT-REC AFTER 1 LINE.
+
+       WRITE-EXCEPTION-LINE.
+           IF NOT WS-EXCEPT-HDR-WRITTEN
+               PERFORM WRITE-EXCEPTION-HEADER
+               SET WS-EXCEPT-HDR-WRITTEN TO TRUE
+           END-IF
+           MOVE YEAR-NAME(Y-SUB)  TO EXCEPT-YEAR-OUT
+           MOVE SM-STUDENT-ID     TO EXCEPT-ID-OUT
+           MOVE SM-STUDENT-NAME   TO EXCEPT-NAME-OUT
+           MOVE WS-PRELIM         TO EXCEPT-PRELIM-OUT
+           MOVE WS-MIDTERM        TO EXCEPT-MIDTERM-OUT
+           MOVE WS-FINAL          TO EXCEPT-FINAL-OUT
+           MOVE WS-INVALID-REASON TO EXCEPT-REASON-OUT
+           WRITE EXCEPT-PRINT-REC FROM EXCEPT-DETAIL-LINE AFTER 1 LINE.
+
+       WRITE-YEAR-EXCEPTION-LINE.
+           IF NOT WS-EXCEPT-HDR-WRITTEN
+               PERFORM WRITE-EXCEPTION-HEADER
+               SET WS-EXCEPT-HDR-WRITTEN TO TRUE
+           END-IF
+           MOVE "INVALID YEAR"   TO EXCEPT-YEAR-OUT
+           MOVE SM-STUDENT-ID    TO EXCEPT-ID-OUT
+           MOVE SM-STUDENT-NAME  TO EXCEPT-NAME-OUT
+           MOVE SM-PRELIM        TO EXCEPT-PRELIM-OUT
+           MOVE SM-MIDTERM       TO EXCEPT-MIDTERM-OUT
+           MOVE SM-FINAL         TO EXCEPT-FINAL-OUT
+           MOVE "INVALID YEAR LEVEL" TO EXCEPT-REASON-OUT
+           WRITE EXCEPT-PRINT-REC FROM EXCEPT-DETAIL-LINE AFTER 1 LINE.
+
+       WRITE-FAILING-HEADER.
+           MOVE SPACES TO FAILING-PRINT-REC.
+           WRITE FAILING-PRINT-REC AFTER 1 LINE.
+           WRITE FAILING-PRINT-REC FROM FAILING-HDR-LINE1 AFTER 1 LINE.
+           WRITE FAILING-PRINT-REC FROM FAILING-HDR-LINE2 AFTER 1 LINE.
+           MOVE SPACES TO FAILING-PRINT-REC.
+           MOVE ALL "-" TO FAILING-PRINT-REC(6:100)
+           WRITE FAILING-PRINT-REC AFTER 1 LINE.
+
+       WRITE-FAILING-LINE.
+           IF NOT WS-FAILING-HDR-WRITTEN
+               PERFORM WRITE-FAILING-HEADER
+               SET WS-FAILING-HDR-WRITTEN TO TRUE
+           END-IF
+           MOVE YEAR-NAME(Y-SUB) TO FAIL-YEAR-OUT
+           MOVE SM-STUDENT-ID    TO FAIL-ID-OUT
+           MOVE WS-PRELIM        TO FAIL-PRELIM-OUT
+           MOVE WS-MIDTERM       TO FAIL-MIDTERM-OUT
+           MOVE WS-FINAL         TO FAIL-FINAL-OUT
+           MOVE WS-AVG           TO FAIL-AVERAGE-OUT
+           WRITE FAILING-PRINT-REC FROM FAILING-DETAIL-LINE
+               AFTER 1 LINE.
+
+       WRITE-HONORS-HEADER.
+           MOVE SPACES TO HONORS-PRINT-REC.
+           WRITE HONORS-PRINT-REC AFTER 1 LINE.
+           WRITE HONORS-PRINT-REC FROM HONORS-HDR-LINE1 AFTER 1 LINE.
+           WRITE HONORS-PRINT-REC FROM HONORS-HDR-LINE2 AFTER 1 LINE.
+           MOVE SPACES TO HONORS-PRINT-REC.
+           MOVE ALL "-" TO HONORS-PRINT-REC(6:100)
+           WRITE HONORS-PRINT-REC AFTER 1 LINE.
+
+       WRITE-HONORS-LINE.
+           IF NOT WS-HONORS-HDR-WRITTEN
+               PERFORM WRITE-HONORS-HEADER
+               SET WS-HONORS-HDR-WRITTEN TO TRUE
+           END-IF
+           MOVE YEAR-NAME(Y-SUB)   TO HONORS-YEAR-OUT
+           MOVE SM-STUDENT-ID      TO HONORS-ID-OUT
+           MOVE SM-STUDENT-NAME    TO HONORS-NAME-OUT
+           MOVE WS-AVG             TO HONORS-AVERAGE-OUT
+           WRITE HONORS-PRINT-REC FROM HONORS-DETAIL-LINE AFTER 1 LINE.
+
+       WRITE-GSTUD-YEAR-HEADING.
+           MOVE YEAR-NAME(Y-SUB) TO GSTUD-YEAR-OUT.
+           MOVE SPACES TO GSTUDENT-PRINT-REC.
+           WRITE GSTUDENT-PRINT-REC AFTER 2 LINES.
+           WRITE GSTUDENT-PRINT-REC FROM GSTUD-YEAR-HEADING
+               AFTER 1 LINE.
+           WRITE GSTUDENT-PRINT-REC FROM GSTUD-HDR-LINE2 AFTER 1 LINE.
+           MOVE SPACES TO GSTUDENT-PRINT-REC.
+           MOVE ALL "-" TO GSTUDENT-PRINT-REC(6:100)
+           WRITE GSTUDENT-PRINT-REC AFTER 1 LINE.
+
+       WRITE-GSTUD-DETAIL-LINE.
+           MOVE SM-STUDENT-ID     TO GSTUD-ID-OUT.
+           MOVE SM-STUDENT-NAME   TO GSTUD-NAME-OUT.
+           MOVE WS-PRELIM         TO GSTUD-PRELIM-OUT.
+           MOVE WS-MIDTERM        TO GSTUD-MIDTERM-OUT.
+           MOVE WS-FINAL          TO GSTUD-FINAL-OUT.
+           MOVE WS-AVG            TO GSTUD-AVERAGE-OUT.
+           WRITE GSTUDENT-PRINT-REC FROM GSTUD-DETAIL-LINE AFTER 1 LINE.
+
        WRITE-HEADERS.
            WRITE PRINT-REC FROM HEADER1.
            WRITE PRINT-REC FROM HEADER2.
@@ -243,4 +932,77 @@
            MOVE GRAND-STUDENTS TO TOT-STUDENTS
            MOVE GRAND-PASSED   TO TOT-PASSED
            MOVE GRAND-FAILED   TO TOT-FAILED
+           IF GRAND-STUDENTS > 0
+               COMPUTE TOT-PRELIM  ROUNDED =
+                       GRAND-SUM-PRELIM  / GRAND-STUDENTS
+               COMPUTE TOT-MIDTERM ROUNDED =
+                       GRAND-SUM-MIDTERM / GRAND-STUDENTS
+               COMPUTE TOT-FINAL   ROUNDED =
+                       GRAND-SUM-FINAL   / GRAND-STUDENTS
+               COMPUTE TOT-AVERAGE ROUNDED =
+                       GRAND-SUM-AVERAGE / GRAND-STUDENTS
+           ELSE
+               MOVE 0 TO TOT-PRELIM TOT-MIDTERM
+                         TOT-FINAL TOT-AVERAGE
+           END-IF
            WRITE PRINT-REC FROM TOTAL-LINE AFTER 1 LINE.
+
+       WRITE-TREND-REPORT.
+           OPEN OUTPUT TREND-FILE
+           WRITE TREND-PRINT-REC FROM TREND-HDR-LINE1.
+           WRITE TREND-PRINT-REC FROM TREND-HDR-LINE2 AFTER 1 LINE.
+           MOVE SPACES TO TREND-PRINT-REC.
+           MOVE ALL "-" TO TREND-PRINT-REC(6:80)
+           WRITE TREND-PRINT-REC AFTER 1 LINE.
+           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > 4
+               MOVE YEAR-NAME(Y-SUB)   TO TREND-YEAR-OUT
+               MOVE CTL-TERM-TAG(Y-SUB) TO TREND-THIS-TERM-OUT
+               IF STUDENTS(Y-SUB) > 0
+                   COMPUTE WS-AVERAGE-AVG ROUNDED =
+                           SUM-AVERAGE(Y-SUB) / STUDENTS(Y-SUB)
+               ELSE
+                   MOVE 0 TO WS-AVERAGE-AVG
+               END-IF
+               MOVE WS-AVERAGE-AVG TO TREND-THIS-AVG-OUT
+               IF PRIOR-FOUND(Y-SUB)
+                   MOVE PRIOR-TERM-TAG(Y-SUB) TO TREND-LAST-TERM-OUT
+                   MOVE PRIOR-AVERAGE(Y-SUB)  TO TREND-LAST-AVG-OUT
+                   IF WS-AVERAGE-AVG > PRIOR-AVERAGE(Y-SUB)
+                       MOVE "UP" TO TREND-DIRECTION-OUT
+                   ELSE
+                       IF WS-AVERAGE-AVG < PRIOR-AVERAGE(Y-SUB)
+                           MOVE "DOWN" TO TREND-DIRECTION-OUT
+                       ELSE
+                           MOVE "SAME" TO TREND-DIRECTION-OUT
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE SPACES TO TREND-LAST-TERM-OUT
+                   MOVE 0      TO TREND-LAST-AVG-OUT
+                   MOVE "N/A"  TO TREND-DIRECTION-OUT
+               END-IF
+               WRITE TREND-PRINT-REC FROM TREND-DETAIL-LINE AFTER 1 LINE
+           END-PERFORM
+           CLOSE TREND-FILE.
+
+       SAVE-TERM-HISTORY.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           PERFORM VARYING Y-SUB FROM 1 BY 1 UNTIL Y-SUB > 4
+               MOVE SPACES TO HISTORY-REC
+               MOVE Y-SUB            TO HIST-YEAR-LEVEL
+               MOVE YEAR-NAME(Y-SUB) TO HIST-YEAR-NAME
+               MOVE CTL-TERM-TAG(Y-SUB) TO HIST-TERM-TAG
+               IF STUDENTS(Y-SUB) > 0
+                   COMPUTE HIST-AVERAGE ROUNDED =
+                           SUM-AVERAGE(Y-SUB) / STUDENTS(Y-SUB)
+               ELSE
+                   MOVE 0 TO HIST-AVERAGE
+               END-IF
+               MOVE WS-RUN-DATE TO HIST-RUN-DATE
+               WRITE HISTORY-REC
+           END-PERFORM
+           CLOSE HISTORY-FILE.
